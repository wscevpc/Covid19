@@ -0,0 +1,260 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1901.
+       AUTHOR.        Georges B.
+      *Maintain Covid19 Countries master (COUNTRYS-FILE) ...
+      *Applies ADD/CHANGE/DELETE transactions keyed on C-CODE
+      *and writes every transaction, accepted or rejected, to
+      *a transaction log.
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT COUNTRTX-FILE ASSIGN TO COUNTRTX
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-COUNTRTX-STATUS
+           .
+      *
+           SELECT COUNTLOG-FILE ASSIGN TO COUNTLOG
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-COUNTLOG-STATUS
+           .
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              ALTERNATE RECORD KEY IS C-NAME WITH DUPLICATES
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  COUNTRTX-FILE RECORDING MODE F.
+       01  COUNTRTX-REC.
+           03 TX-CODE              PIC X(01).
+           03 TX-C-CODE            PIC X(02).
+           03 TX-C-NAME            PIC X(50).
+           03 TX-C-SLUG            PIC X(50).
+           03 TX-C-REGION          PIC X(02).
+      *
+       FD  COUNTLOG-FILE RECORDING MODE F.
+       01  COUNTLOG-REC.
+           03 LOG-DATE-O           PIC X(10).
+           03 FILLER               PIC X(01).
+           03 LOG-TIME-O           PIC X(08).
+           03 FILLER               PIC X(01).
+           03 LOG-TX-CODE          PIC X(01).
+           03 FILLER               PIC X(01).
+           03 LOG-C-CODE           PIC X(02).
+           03 FILLER               PIC X(01).
+           03 LOG-STATUS           PIC X(08).
+           03 FILLER               PIC X(01).
+           03 LOG-REASON           PIC X(40).
+       01  COUNTLOG-TRAILER-REC    PIC X(116).
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COUNTRTX-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COUNTLOG-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-COUNTRYS-STATUS      PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC              PIC X VALUE SPACE.
+           03 WS-TX-VALID          PIC X VALUE 'Y'.
+               88 TX-IS-VALID              VALUE 'Y'.
+               88 TX-IS-INVALID            VALUE 'N'.
+           03 WS-COUNTRYS-IO-ERR   PIC X VALUE 'N'.
+               88 COUNTRYS-IO-ERROR        VALUE 'Y'.
+      *
+       01  COUNTERS.
+           03 WS-TX-T-RECS         PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-ADD-T-RECS        PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-CHG-T-RECS        PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-DEL-T-RECS        PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-REJ-T-RECS        PIC 9(05) COMP-3 VALUE ZEROES.
+      *
+       01  WS-REASON               PIC X(40) VALUE SPACES.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER               PIC X(30) VALUE
+                        '*** End of Country Maint Run. '.
+           03 WS-T-TX-O            PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(15) VALUE
+                        ' transactions ('.
+           03 WS-ADD-O             PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(06) VALUE ' add, '.
+           03 WS-CHG-O             PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(09) VALUE ' change, '.
+           03 WS-DEL-O             PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(09) VALUE ' delete, '.
+           03 WS-REJ-O             PIC ZZZ,ZZ9.
+           03 FILLER               PIC X(12) VALUE ' rejected).'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           OPEN INPUT  COUNTRTX-FILE
+           IF WS-COUNTRTX-STATUS NOT EQUAL '00'
+               SET COUNTRYS-IO-ERROR    TO TRUE
+           END-IF
+           OPEN OUTPUT COUNTLOG-FILE
+           IF WS-COUNTLOG-STATUS NOT EQUAL '00'
+               SET COUNTRYS-IO-ERROR    TO TRUE
+           END-IF
+           OPEN I-O    COUNTRYS-FILE
+           IF WS-COUNTRYS-STATUS NOT EQUAL '00'
+               SET COUNTRYS-IO-ERROR    TO TRUE
+           END-IF
+           .
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-TRANSACTION
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM PROCESS-TRANSACTION
+                PERFORM READ-TRANSACTION
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE WS-TX-T-RECS            TO WS-T-TX-O
+           MOVE WS-ADD-T-RECS           TO WS-ADD-O
+           MOVE WS-CHG-T-RECS           TO WS-CHG-O
+           MOVE WS-DEL-T-RECS           TO WS-DEL-O
+           MOVE WS-REJ-T-RECS           TO WS-REJ-O
+           WRITE COUNTLOG-TRAILER-REC  FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COUNTRTX-FILE
+                        COUNTLOG-FILE
+                        COUNTRYS-FILE
+           EVALUATE TRUE
+               WHEN COUNTRYS-IO-ERROR
+                   MOVE 12 TO RETURN-CODE
+               WHEN WS-REJ-T-RECS GREATER THAN ZERO
+                   MOVE 4  TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0  TO RETURN-CODE
+           END-EVALUATE
+           GOBACK
+           .
+      *
+       READ-TRANSACTION.
+           READ COUNTRTX-FILE
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END   ADD 1 TO WS-TX-T-RECS
+           END-READ
+           .
+      *
+       PROCESS-TRANSACTION.
+           SET TX-IS-VALID              TO TRUE
+           MOVE SPACES                  TO WS-REASON
+           MOVE TX-C-CODE          TO C-CODE
+           EVALUATE TX-CODE
+               WHEN 'A'
+                   PERFORM ADD-COUNTRY
+               WHEN 'C'
+                   PERFORM CHANGE-COUNTRY
+               WHEN 'D'
+                   PERFORM DELETE-COUNTRY
+               WHEN OTHER
+                   SET TX-IS-INVALID    TO TRUE
+                   MOVE 'INVALID TRANSACTION CODE' TO WS-REASON
+                   ADD 1 TO WS-REJ-T-RECS
+           END-EVALUATE
+           PERFORM WRITE-LOG-RECORD
+           .
+      *
+       ADD-COUNTRY.
+           MOVE TX-C-NAME                TO C-NAME
+           MOVE TX-C-SLUG                TO C-SLUG
+           MOVE TX-C-REGION              TO C-REGION
+           WRITE COUNTRYS-RECORD
+               INVALID KEY
+                   SET TX-IS-INVALID     TO TRUE
+                   MOVE 'DUPLICATE C-CODE, ADD REJECTED'
+                                         TO WS-REASON
+                   ADD 1 TO WS-REJ-T-RECS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-T-RECS
+           END-WRITE
+           .
+      *
+       CHANGE-COUNTRY.
+           READ COUNTRYS-FILE
+               INVALID KEY
+                   SET TX-IS-INVALID     TO TRUE
+                   MOVE 'C-CODE NOT FOUND, CHANGE REJECTED'
+                                         TO WS-REASON
+                   ADD 1 TO WS-REJ-T-RECS
+           END-READ
+           IF TX-IS-VALID
+               IF TX-C-NAME NOT EQUAL SPACES
+                   MOVE TX-C-NAME        TO C-NAME
+               END-IF
+               IF TX-C-SLUG NOT EQUAL SPACES
+                   MOVE TX-C-SLUG        TO C-SLUG
+               END-IF
+               IF TX-C-REGION NOT EQUAL SPACES
+                   MOVE TX-C-REGION      TO C-REGION
+               END-IF
+               REWRITE COUNTRYS-RECORD
+                   INVALID KEY
+                       SET TX-IS-INVALID TO TRUE
+                       MOVE 'REWRITE FAILED, CHANGE REJECTED'
+                                         TO WS-REASON
+                       ADD 1 TO WS-REJ-T-RECS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CHG-T-RECS
+               END-REWRITE
+           END-IF
+           .
+      *
+       DELETE-COUNTRY.
+           DELETE COUNTRYS-FILE
+               INVALID KEY
+                   SET TX-IS-INVALID     TO TRUE
+                   MOVE 'C-CODE NOT FOUND, DELETE REJECTED'
+                                         TO WS-REASON
+                   ADD 1 TO WS-REJ-T-RECS
+               NOT INVALID KEY
+                   ADD 1 TO WS-DEL-T-RECS
+           END-DELETE
+           .
+      *
+       WRITE-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE SPACES                  TO COUNTLOG-REC
+           MOVE WS-CURRENT-DATE-O       TO LOG-DATE-O
+           MOVE WS-CURRENT-TIME-O       TO LOG-TIME-O
+           MOVE TX-CODE                 TO LOG-TX-CODE
+           MOVE TX-C-CODE          TO LOG-C-CODE
+           MOVE WS-REASON               TO LOG-REASON
+           IF TX-IS-VALID
+               MOVE 'ACCEPTED'          TO LOG-STATUS
+           ELSE
+               MOVE 'REJECTED'          TO LOG-STATUS
+           END-IF
+           WRITE COUNTLOG-REC
+           .
