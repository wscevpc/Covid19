@@ -1,7 +1,7 @@
       *==============================
        IDENTIFICATION DIVISION.
       *==============================
-       PROGRAM-ID.    COV1902
+       PROGRAM-ID.    COV1902.
        AUTHOR.        Georges B.
       *Report Covid19 Countries ...
       *==============================
@@ -18,6 +18,37 @@
               RECORD KEY     IS C-CODE
               FILE STATUS    IS WS-COUNTRYS-STATUS
            .
+      *
+           SELECT OPTIONAL SELCARD-FILE ASSIGN TO SELCARD
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-SELCARD-STATUS
+           .
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+      *
+           SELECT CSV-FILE ASSIGN TO CSVOUT
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-CSV-STATUS
+           .
+      *
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTP
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-RESTART-STATUS
+           .
+      *
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPT
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-CHKPT-STATUS
+           .
+      *
+           SELECT OPTIONAL CTLCOUNT-FILE ASSIGN TO CTLCOUNT
+              ORGANIZATION   IS LINE SEQUENTIAL
+              FILE STATUS    IS WS-CTLCOUNT-STATUS
+           .
+      *
+           SELECT EXCEPT-LINE ASSIGN TO EXCPTRPT
+              FILE STATUS    IS WS-EXCEPT-STATUS
+           .
       *==============================
        DATA DIVISION.
       *==============================
@@ -34,16 +65,105 @@
        FD  COUNTRYS-FILE.
        COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
                                ==:TAG2:== BY ==C==.
+      *
+       FD  SELCARD-FILE.
+       01  SELCARD-REC.
+           03 SC-CODE-FROM         PIC X(02).
+           03 SC-CODE-TO           PIC X(02).
+           03 SC-NAME-MASK         PIC X(50).
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           03 SRT-REGION           PIC X(02).
+           03 SRT-CODE             PIC X(02).
+           03 SRT-NAME             PIC X(50).
+           03 SRT-SLUG             PIC X(50).
+      *
+       FD  CSV-FILE.
+       01  CSV-REC                PIC X(120).
+      *
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           03 RESTART-FLAG-IN      PIC X(01).
+           03 RESTART-INTERVAL-IN  PIC 9(05).
+      *
+       FD  CHKPT-FILE.
+       01  CHKPT-REC.
+           03 CHKPT-CODE           PIC X(02).
+           03 FILLER               PIC X(01).
+           03 CHKPT-TOTAL          PIC 9(05).
+      *
+       FD  CTLCOUNT-FILE.
+       01  CTLCOUNT-REC.
+           03 CTL-EXPECTED-COUNT   PIC 9(05).
+      *
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           03 EXC-CODE-O          PIC BXXB.
+           03 FILLER              PIC X(02).
+           03 EXC-NAME-O          PIC X(50).
+           03 FILLER              PIC X(02).
+           03 EXC-REASON-O        PIC X(40).
       *
        WORKING-STORAGE SECTION.
       *------------------------------
        01  WS-COUNTRYS-STATUS     PIC 99 VALUE ZEROS.
+       01  WS-SELCARD-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-CSV-STATUS          PIC 99 VALUE ZEROS.
+       01  WS-RESTART-STATUS      PIC 99 VALUE ZEROS.
+       01  WS-CHKPT-STATUS        PIC 99 VALUE ZEROS.
+       01  WS-CTLCOUNT-STATUS     PIC 99 VALUE ZEROS.
+       01  WS-EXCEPT-STATUS       PIC 99 VALUE ZEROS.
       *
        01 FLAGS.
            03 LASTREC             PIC X VALUE SPACE.
+           03 WS-RECORD-SELECTED  PIC X VALUE 'Y'.
+               88 RECORD-IS-SELECTED       VALUE 'Y'.
+               88 RECORD-IS-NOT-SELECTED   VALUE 'N'.
+           03 WS-RESTART-FLAG     PIC X VALUE 'N'.
+               88 RESTART-REQUESTED        VALUE 'Y'.
+           03 WS-CHKPT-EOF        PIC X VALUE 'N'.
+               88 CHKPT-AT-END             VALUE 'Y'.
+           03 WS-CTL-PRESENT      PIC X VALUE 'N'.
+               88 CTL-COUNT-PROVIDED       VALUE 'Y'.
+           03 WS-CTL-MISMATCH     PIC X VALUE 'N'.
+               88 CTL-COUNT-MISMATCH       VALUE 'Y'.
+           03 WS-RECORD-EXCEPTION PIC X VALUE 'N'.
+               88 RECORD-IS-EXCEPTION      VALUE 'Y'.
+           03 WS-COUNTRYS-IO-ERR  PIC X VALUE 'N'.
+               88 COUNTRYS-IO-ERROR        VALUE 'Y'.
       *
        01  COUNTERS.
            03 WS-COUNTRYS-T-RECS  PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-PRINTED-T-RECS   PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-CTL-EXPECTED     PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-EXCEPT-T-RECS    PIC 9(05) COMP-3 VALUE ZEROES.
+      *
+       01  WS-PREV-CODE           PIC X(02) VALUE LOW-VALUES.
+       01  WS-EXCEPT-REASON       PIC X(40) VALUE SPACES.
+      *
+       01  WS-CHECKPOINT.
+           03 WS-CHKPT-INTERVAL   PIC 9(05) VALUE 1000.
+           03 WS-CHKPT-COUNT      PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-CHKPT-LAST-CODE  PIC X(02) VALUE LOW-VALUES.
+           03 WS-CHKPT-LAST-TOTAL PIC 9(05) VALUE ZEROES.
+      *
+       01  WS-SELECTION.
+           03 WS-SEL-CODE-FROM    PIC X(02) VALUE LOW-VALUES.
+           03 WS-SEL-CODE-TO      PIC X(02) VALUE HIGH-VALUES.
+           03 WS-SEL-NAME-MASK    PIC X(50) VALUE SPACES.
+           03 WS-SEL-NAME-LEN     PIC 9(02) COMP VALUE ZERO.
+      *
+       01  WS-CSV-LENGTHS.
+           03 WS-CSV-NAME-LEN     PIC 9(02) COMP VALUE ZERO.
+           03 WS-CSV-SLUG-LEN     PIC 9(02) COMP VALUE ZERO.
+      *
+       01  WS-REGION-CONTROL.
+           03 WS-PREV-REGION      PIC X(02) VALUE SPACES.
+           03 WS-REGION-T-RECS    PIC 9(05) COMP-3 VALUE ZEROES.
+           03 WS-FIRST-REGION     PIC X VALUE 'Y'.
+               88 FIRST-REGION            VALUE 'Y'.
+               88 NOT-FIRST-REGION        VALUE 'N'.
       *
        COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
        COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
@@ -80,12 +200,64 @@
            03 COUNTRYS-T-RECS     PIC ZZZ,ZZ9.
            03 FILLER              PIC X(30) VALUE
                         ' Countries were found. ***'.
+      *
+       01  WS-REGION-HEADING.
+           03 FILLER              PIC X(12) VALUE '--- Region: '.
+           03 REGION-CODE-O       PIC X(02).
+           03 FILLER              PIC X(04) VALUE ' ---'.
+      *
+       01  WS-REGION-TRAILER.
+           03 FILLER              PIC X(21) VALUE
+                        '    Region subtotal: '.
+           03 REGION-T-RECS-O     PIC ZZZ,ZZ9.
+           03 FILLER              PIC X(11) VALUE ' countries.'.
+      *
+       01  WS-EXCEPT-HEADER-1.
+           03 FILLER               PIC X(20) VALUE 'COV1902'.
+           03 FILLER               PIC X(40) VALUE
+                '*** COUNTRIES EXCEPTION REPORT *** '.
+      *
+       01  WS-EXCEPT-HEADER-2.
+           03 FILLER              PIC X(04) VALUE 'CODE'.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(50) VALUE 'NAME'.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(40) VALUE 'REASON'.
+      *
+       01  WS-EXCEPT-TRAILER-1.
+           03 FILLER              PIC X(30) VALUE
+                        '*** End of Exception Report. '.
+           03 WS-EXCEPT-T-RECS-O  PIC ZZZ,ZZ9.
+           03 FILLER              PIC X(30) VALUE
+                        ' exceptions were found. ***'.
+      *
+       01  WS-CTL-MISMATCH-LINE.
+           03 FILLER              PIC X(24) VALUE
+                        '*** CONTROL MISMATCH -- '.
+           03 FILLER              PIC X(11) VALUE 'Expected: '.
+           03 CTL-EXPECTED-O      PIC ZZZ,ZZ9.
+           03 FILLER              PIC X(11) VALUE '  Actual: '.
+           03 CTL-ACTUAL-O        PIC ZZZ,ZZ9.
+           03 FILLER              PIC X(10) VALUE ' ***'.
       *==============================
        PROCEDURE DIVISION.
       *==============================
        OPEN-FILES.
            OPEN INPUT  COUNTRYS-FILE
+           IF WS-COUNTRYS-STATUS NOT EQUAL '00'
+               SET COUNTRYS-IO-ERROR    TO TRUE
+           END-IF
+           OPEN INPUT  SELCARD-FILE
+           OPEN INPUT  RESTART-FILE
+           OPEN INPUT  CTLCOUNT-FILE
            OPEN OUTPUT PRINT-LINE
+           OPEN OUTPUT CSV-FILE
+           OPEN OUTPUT EXCEPT-LINE
+           WRITE EXCEPT-REC          FROM WS-EXCEPT-HEADER-1
+           WRITE EXCEPT-REC          FROM WS-EXCEPT-HEADER-2
+           PERFORM READ-SELECTION-CARD
+           PERFORM READ-RESTART-CARD
+           PERFORM READ-CONTROL-COUNT
            .
       *
        WRITE-HEADERS.
@@ -108,42 +280,302 @@
            WRITE PRINT-REC            FROM WS-HEADER-3
            .
       *
-       READ-NEXT-RECORD.
-           PERFORM READ-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-                PERFORM WRITE-RECORD
-                PERFORM READ-RECORD
-            END-PERFORM
+       SORT-COUNTRIES.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-REGION SRT-CODE
+               INPUT PROCEDURE  IS SORT-INPUT
+               OUTPUT PROCEDURE IS SORT-OUTPUT
            .
       *
        WRITE-TRAILERS.
            MOVE SPACES                  TO PRINT-REC
-           MOVE WS-COUNTRYS-T-RECS      TO COUNTRYS-T-RECS
+           MOVE WS-PRINTED-T-RECS       TO COUNTRYS-T-RECS
            WRITE PRINT-REC            FROM WS-TRAILER-1
+           PERFORM CHECK-CONTROL-COUNT
+           MOVE WS-EXCEPT-T-RECS        TO WS-EXCEPT-T-RECS-O
+           WRITE EXCEPT-REC           FROM WS-EXCEPT-TRAILER-1
            .
       *
        CLOSE-STOP.
            CLOSE        COUNTRYS-FILE
+                        SELCARD-FILE
                         PRINT-LINE
+                        CSV-FILE
+                        RESTART-FILE
+                        CHKPT-FILE
+                        CTLCOUNT-FILE
+                        EXCEPT-LINE
+           EVALUATE TRUE
+               WHEN COUNTRYS-IO-ERROR
+                   MOVE 12 TO RETURN-CODE
+               WHEN CTL-COUNT-MISMATCH
+                   MOVE 8  TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0  TO RETURN-CODE
+           END-EVALUATE
            GOBACK
            .
+      *
+       READ-CONTROL-COUNT.
+           READ CTLCOUNT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET CTL-COUNT-PROVIDED    TO TRUE
+                   MOVE CTL-EXPECTED-COUNT   TO WS-CTL-EXPECTED
+           END-READ
+           .
+      *
+       READ-RESTART-CARD.
+           READ RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RESTART-FLAG-IN EQUAL 'Y'
+                       SET RESTART-REQUESTED     TO TRUE
+                   END-IF
+                   IF RESTART-INTERVAL-IN GREATER THAN ZERO
+                       MOVE RESTART-INTERVAL-IN  TO WS-CHKPT-INTERVAL
+                   END-IF
+           END-READ
+           IF RESTART-REQUESTED
+               PERFORM LOAD-LAST-CHECKPOINT
+           END-IF
+           OPEN OUTPUT CHKPT-FILE
+           .
+      *
+       LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-STATUS EQUAL '00'
+               PERFORM UNTIL CHKPT-AT-END
+                   READ CHKPT-FILE
+                       AT END
+                           SET CHKPT-AT-END      TO TRUE
+                       NOT AT END
+                           MOVE CHKPT-CODE       TO WS-CHKPT-LAST-CODE
+                           MOVE CHKPT-TOTAL      TO WS-CHKPT-LAST-TOTAL
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHKPT-FILE
+           .
+      *
+       READ-SELECTION-CARD.
+           READ SELCARD-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF SC-CODE-FROM EQUAL SPACES
+                       MOVE LOW-VALUES       TO WS-SEL-CODE-FROM
+                   ELSE
+                       MOVE SC-CODE-FROM     TO WS-SEL-CODE-FROM
+                   END-IF
+                   IF SC-CODE-TO EQUAL SPACES
+                       MOVE HIGH-VALUES      TO WS-SEL-CODE-TO
+                   ELSE
+                       MOVE SC-CODE-TO       TO WS-SEL-CODE-TO
+                   END-IF
+                   MOVE SC-NAME-MASK         TO WS-SEL-NAME-MASK
+                   INSPECT WS-SEL-NAME-MASK TALLYING WS-SEL-NAME-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+           END-READ
+           .
+      *
+       CHECK-CONTROL-COUNT.
+           IF CTL-COUNT-PROVIDED
+                   AND WS-CTL-EXPECTED NOT EQUAL WS-COUNTRYS-T-RECS
+               SET CTL-COUNT-MISMATCH   TO TRUE
+               MOVE SPACES              TO PRINT-REC
+               MOVE WS-CTL-EXPECTED     TO CTL-EXPECTED-O
+               MOVE WS-COUNTRYS-T-RECS  TO CTL-ACTUAL-O
+               WRITE PRINT-REC        FROM WS-CTL-MISMATCH-LINE
+           END-IF
+           .
+      *
+       SORT-INPUT.
+           MOVE SPACES                  TO LASTREC
+           IF RESTART-REQUESTED
+               MOVE WS-CHKPT-LAST-TOTAL TO WS-COUNTRYS-T-RECS
+               MOVE WS-CHKPT-LAST-CODE  TO C-CODE
+               START COUNTRYS-FILE KEY IS GREATER THAN C-CODE
+                   INVALID KEY
+                       MOVE 'Y'          TO LASTREC
+               END-START
+           END-IF
+           IF LASTREC NOT = 'Y'
+               PERFORM READ-RECORD
+           END-IF
+            PERFORM UNTIL LASTREC = 'Y'
+                IF RECORD-IS-SELECTED
+                    MOVE C-CODE           TO SRT-CODE
+                    MOVE C-NAME           TO SRT-NAME
+                    MOVE C-SLUG           TO SRT-SLUG
+                    MOVE C-REGION         TO SRT-REGION
+                    RELEASE SORT-REC
+                END-IF
+                PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       SORT-OUTPUT.
+           MOVE SPACES                  TO LASTREC
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO LASTREC
+           END-RETURN
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM CHECK-REGION-BREAK
+                PERFORM WRITE-RECORD
+                RETURN SORT-WORK-FILE
+                    AT END MOVE 'Y' TO LASTREC
+                END-RETURN
+            END-PERFORM
+           IF NOT-FIRST-REGION
+               PERFORM WRITE-REGION-TRAILER
+           END-IF
+           .
       *
        READ-RECORD.
            READ COUNTRYS-FILE
                 AT END       MOVE 'Y' TO LASTREC
-                NOT AT END   ADD 1 TO WS-COUNTRYS-T-RECS
+                NOT AT END
+                    ADD 1 TO WS-COUNTRYS-T-RECS
+                    PERFORM EDIT-RECORD
+                    IF RECORD-IS-EXCEPTION
+                        PERFORM WRITE-EXCEPTION-RECORD
+                    ELSE
+                        PERFORM EVALUATE-SELECTION
+                    END-IF
+                    MOVE C-CODE              TO WS-PREV-CODE
+                    PERFORM WRITE-CHECKPOINT-IF-DUE
            END-READ
+           IF WS-COUNTRYS-STATUS NOT EQUAL '00'
+                   AND WS-COUNTRYS-STATUS NOT EQUAL '10'
+               SET COUNTRYS-IO-ERROR    TO TRUE
+           END-IF
+           .
+      *
+       EDIT-RECORD.
+           MOVE 'N'                      TO WS-RECORD-EXCEPTION
+           MOVE SPACES                   TO WS-EXCEPT-REASON
+           IF C-NAME EQUAL SPACES
+               SET RECORD-IS-EXCEPTION   TO TRUE
+               MOVE 'BLANK COUNTRY NAME' TO WS-EXCEPT-REASON
+           END-IF
+           IF C-SLUG EQUAL SPACES
+               SET RECORD-IS-EXCEPTION   TO TRUE
+               IF WS-EXCEPT-REASON EQUAL SPACES
+                   MOVE 'BLANK COUNTRY SLUG'
+                                         TO WS-EXCEPT-REASON
+               ELSE
+                   MOVE 'BLANK COUNTRY NAME AND SLUG'
+                                         TO WS-EXCEPT-REASON
+               END-IF
+           END-IF
+           IF C-CODE EQUAL WS-PREV-CODE
+               SET RECORD-IS-EXCEPTION   TO TRUE
+               MOVE 'DUPLICATE COUNTRY CODE'
+                                         TO WS-EXCEPT-REASON
+           END-IF
+           .
+      *
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPT-T-RECS
+           SET RECORD-IS-NOT-SELECTED    TO TRUE
+           MOVE SPACES                   TO EXCEPT-REC
+           MOVE C-CODE                   TO EXC-CODE-O
+           MOVE C-NAME                   TO EXC-NAME-O
+           MOVE WS-EXCEPT-REASON         TO EXC-REASON-O
+           WRITE EXCEPT-REC
+           .
+      *
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHKPT-COUNT
+           IF WS-CHKPT-COUNT GREATER THAN OR EQUAL TO WS-CHKPT-INTERVAL
+               MOVE SPACES              TO CHKPT-REC
+               MOVE C-CODE              TO CHKPT-CODE
+               MOVE WS-COUNTRYS-T-RECS  TO CHKPT-TOTAL
+               WRITE CHKPT-REC
+               MOVE ZERO                TO WS-CHKPT-COUNT
+           END-IF
+           .
+      *
+       EVALUATE-SELECTION.
+           SET RECORD-IS-SELECTED     TO TRUE
+           IF C-CODE LESS THAN WS-SEL-CODE-FROM
+                        OR C-CODE GREATER THAN WS-SEL-CODE-TO
+               SET RECORD-IS-NOT-SELECTED TO TRUE
+           END-IF
+           IF RECORD-IS-SELECTED AND WS-SEL-NAME-LEN GREATER THAN ZERO
+               IF C-NAME(1:WS-SEL-NAME-LEN) NOT EQUAL
+                        WS-SEL-NAME-MASK(1:WS-SEL-NAME-LEN)
+                   SET RECORD-IS-NOT-SELECTED TO TRUE
+               END-IF
+           END-IF
+           .
+      *
+       CHECK-REGION-BREAK.
+           IF FIRST-REGION OR SRT-REGION NOT EQUAL WS-PREV-REGION
+               IF NOT-FIRST-REGION
+                   PERFORM WRITE-REGION-TRAILER
+               END-IF
+               SET NOT-FIRST-REGION      TO TRUE
+               MOVE SRT-REGION           TO WS-PREV-REGION
+               MOVE ZERO                 TO WS-REGION-T-RECS
+               PERFORM WRITE-REGION-HEADING
+           END-IF
+           ADD 1 TO WS-REGION-T-RECS
+           .
+      *
+       WRITE-REGION-HEADING.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-PREV-REGION          TO REGION-CODE-O
+           WRITE PRINT-REC            FROM WS-REGION-HEADING
+           .
+      *
+       WRITE-REGION-TRAILER.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-REGION-T-RECS        TO REGION-T-RECS-O
+           WRITE PRINT-REC            FROM WS-REGION-TRAILER
            .
       *
        WRITE-RECORD.
-      *    DISPLAY 'Country Code: ' C-CODE
-      *    DISPLAY 'Country Name: ' C-NAME
-      *    DISPLAY 'Country Slug: ' C-SLUG
+      *    DISPLAY 'Country Code: ' SRT-CODE
+      *    DISPLAY 'Country Name: ' SRT-NAME
+      *    DISPLAY 'Country Slug: ' SRT-SLUG
+           ADD 1 TO WS-PRINTED-T-RECS
            MOVE SPACES       TO   PRINT-REC
-           MOVE C-CODE       TO C-CODE-O
-           MOVE C-NAME       TO C-NAME-O
-           MOVE C-SLUG       TO C-SLUG-O
-      
+           MOVE SRT-CODE     TO C-CODE-O
+           MOVE SRT-NAME     TO C-NAME-O
+           MOVE SRT-SLUG     TO C-SLUG-O
+
            WRITE PRINT-REC
+           PERFORM WRITE-CSV-RECORD
            .
-      *
\ No newline at end of file
+      *
+       WRITE-CSV-RECORD.
+           MOVE SPACES       TO CSV-REC
+           PERFORM VARYING WS-CSV-NAME-LEN FROM 50 BY -1
+               UNTIL WS-CSV-NAME-LEN = 0
+                  OR SRT-NAME(WS-CSV-NAME-LEN:1) NOT EQUAL SPACE
+               CONTINUE
+           END-PERFORM
+           PERFORM VARYING WS-CSV-SLUG-LEN FROM 50 BY -1
+               UNTIL WS-CSV-SLUG-LEN = 0
+                  OR SRT-SLUG(WS-CSV-SLUG-LEN:1) NOT EQUAL SPACE
+               CONTINUE
+           END-PERFORM
+           STRING
+               SRT-CODE                          DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               SRT-NAME(1:WS-CSV-NAME-LEN)       DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               SRT-SLUG(1:WS-CSV-SLUG-LEN)       DELIMITED BY SIZE
+               '"'                               DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC
+           .
+      *
