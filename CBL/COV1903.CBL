@@ -0,0 +1,208 @@
+      *==============================
+       IDENTIFICATION DIVISION.
+      *==============================
+       PROGRAM-ID.    COV1903.
+       AUTHOR.        Georges B.
+      *Report Covid19 daily statistics (COVSTATS-FILE), one line
+      *per country per report date, with the country name looked
+      *up from COUNTRYS-FILE.
+      *==============================
+       ENVIRONMENT DIVISION.
+      *==============================
+       INPUT-OUTPUT SECTION.
+      *------------------------------
+       FILE-CONTROL.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+      *
+           SELECT COVSTATS-FILE ASSIGN TO COVSTATS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS SEQUENTIAL
+              RECORD KEY     IS S-KEY
+              FILE STATUS    IS WS-COVSTATS-STATUS
+           .
+      *
+           SELECT COUNTRYS-FILE ASSIGN TO COUNTRYS
+              ORGANIZATION   IS INDEXED
+              ACCESS MODE    IS RANDOM
+              RECORD KEY     IS C-CODE
+              FILE STATUS    IS WS-COUNTRYS-STATUS
+           .
+      *==============================
+       DATA DIVISION.
+      *==============================
+       FILE SECTION.
+      *------------------------------
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 C-CODE-O            PIC BXXB.
+           03 FILLER              PIC X(02).
+           03 C-NAME-O            PIC X(50).
+           03 FILLER              PIC X(02).
+           03 RPT-DATE-O          PIC X(10).
+           03 FILLER              PIC X(02).
+           03 CONFIRMED-O         PIC Z,ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 DEATHS-O            PIC Z,ZZZ,ZZZ,ZZ9.
+           03 FILLER              PIC X(02).
+           03 RECOVERED-O         PIC Z,ZZZ,ZZZ,ZZ9.
+      *
+       FD  COVSTATS-FILE.
+       COPY COVSTATS REPLACING ==:TAG1:== BY ==COVSTATS==
+                               ==:TAG2:== BY ==S==.
+      *
+       FD  COUNTRYS-FILE.
+       COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+                               ==:TAG2:== BY ==C==.
+      *
+       WORKING-STORAGE SECTION.
+      *------------------------------
+       01  WS-COVSTATS-STATUS     PIC 99 VALUE ZEROS.
+       01  WS-COUNTRYS-STATUS     PIC 99 VALUE ZEROS.
+      *
+       01 FLAGS.
+           03 LASTREC             PIC X VALUE SPACE.
+      *
+       01  COUNTERS.
+           03 WS-STATS-T-RECS     PIC 9(05) COMP-3 VALUE ZEROES.
+      *
+       01  WS-C-NAME              PIC X(50) VALUE SPACES.
+       01  WS-RPT-DATE-O.
+           03 WS-RPT-YEAR-O       PIC 9(04).
+           03 FILLER              PIC X VALUE '/'.
+           03 WS-RPT-MONTH-O      PIC 99.
+           03 FILLER              PIC X VALUE '/'.
+           03 WS-RPT-DAY-O        PIC 99.
+      *
+       01  WS-STATS-DATE.
+           03 WS-STATS-YEAR       PIC 9(04).
+           03 WS-STATS-MONTH      PIC 99.
+           03 WS-STATS-DAY        PIC 99.
+      *
+       COPY DATETIME     REPLACING ==:TAG:==      BY ==WS-CURRENT==.
+       COPY DATEMDYO     REPLACING ==:TAG:==      BY ==WS-CURRENT==
+                                   ==:TAG1:==     BY =='/'==.
+      *
+       01  WS-HEADER-1.
+           03 FILLER               PIC X(20) VALUE 'COV1903'.
+           03 TITLE-1              PIC X(40) VALUE
+                '*** DAILY STATISTICS REPORT *** '.
+           03 FILLER               PIC X(08) VALUE 'Date: '.
+           03 DATE-1               PIC X(10).
+           03 FILLER               PIC X(02).
+           03 FILLER               PIC X(08) VALUE 'Time: '.
+           03 TIME-1               PIC X(08).
+           03 FILLER               PIC X(44).
+      *
+       01  WS-HEADER-2.
+           03 COUNTRY-CODE        PIC X(04) VALUE 'CODE'.
+           03 FILLER              PIC X(02).
+           03 COUNTRY-NAME        PIC X(50) VALUE 'NAME'.
+           03 FILLER              PIC X(02).
+           03 RPT-DATE-H          PIC X(10) VALUE 'RPT DATE'.
+           03 FILLER              PIC X(02).
+           03 CONFIRMED-H         PIC X(13) VALUE 'CONFIRMED'.
+           03 FILLER              PIC X(02).
+           03 DEATHS-H            PIC X(13) VALUE 'DEATHS'.
+           03 FILLER              PIC X(02).
+           03 RECOVERED-H         PIC X(13) VALUE 'RECOVERED'.
+      *
+       01  WS-HEADER-3.
+           03 FILLER              PIC X(04) VALUE ALL '='.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(50) VALUE ALL '='.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(10) VALUE ALL '='.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(13) VALUE ALL '='.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(13) VALUE ALL '='.
+           03 FILLER              PIC X(02).
+           03 FILLER              PIC X(13) VALUE ALL '='.
+      *
+       01  WS-TRAILER-1.
+           03 FILLER              PIC X(30) VALUE
+                        '*** End of Statistics Report. '.
+           03 WS-STATS-T-RECS-O   PIC ZZZ,ZZ9.
+           03 FILLER              PIC X(32) VALUE
+                        ' statistics records were found.'.
+      *==============================
+       PROCEDURE DIVISION.
+      *==============================
+       OPEN-FILES.
+           OPEN INPUT  COVSTATS-FILE
+           OPEN INPUT  COUNTRYS-FILE
+           OPEN OUTPUT PRINT-LINE
+           .
+      *
+       WRITE-HEADERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE FUNCTION CURRENT-DATE   TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-MONTH        TO WS-CURRENT-MONTH-O
+           MOVE WS-CURRENT-DAY          TO WS-CURRENT-DAY-O
+           MOVE WS-CURRENT-YEAR         TO WS-CURRENT-YEAR-O
+      *
+           MOVE WS-CURRENT-HOURS        TO WS-CURRENT-HOURS-O
+           MOVE WS-CURRENT-MINUTES      TO WS-CURRENT-MINUTES-O
+           MOVE WS-CURRENT-SECONDS      TO WS-CURRENT-SECONDS-O
+      *
+           MOVE WS-CURRENT-DATE-O       TO DATE-1
+           MOVE WS-CURRENT-TIME-O       TO TIME-1
+      *
+           WRITE PRINT-REC            FROM WS-HEADER-1
+           WRITE PRINT-REC            FROM WS-HEADER-2
+           WRITE PRINT-REC            FROM WS-HEADER-3
+           .
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+                PERFORM LOOKUP-COUNTRY
+                PERFORM WRITE-RECORD
+                PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       WRITE-TRAILERS.
+           MOVE SPACES                  TO PRINT-REC
+           MOVE WS-STATS-T-RECS         TO WS-STATS-T-RECS-O
+           WRITE PRINT-REC            FROM WS-TRAILER-1
+           .
+      *
+       CLOSE-STOP.
+           CLOSE        COVSTATS-FILE
+                        COUNTRYS-FILE
+                        PRINT-LINE
+           GOBACK
+           .
+      *
+       READ-RECORD.
+           READ COVSTATS-FILE
+                AT END       MOVE 'Y' TO LASTREC
+                NOT AT END   ADD 1 TO WS-STATS-T-RECS
+           END-READ
+           .
+      *
+       LOOKUP-COUNTRY.
+           MOVE S-CODE                  TO C-CODE
+           READ COUNTRYS-FILE
+               INVALID KEY
+                   MOVE 'UNKNOWN COUNTRY CODE' TO WS-C-NAME
+               NOT INVALID KEY
+                   MOVE C-NAME               TO WS-C-NAME
+           END-READ
+           .
+      *
+       WRITE-RECORD.
+           MOVE SPACES       TO   PRINT-REC
+           MOVE S-CODE       TO C-CODE-O
+           MOVE WS-C-NAME    TO C-NAME-O
+           MOVE S-RPT-DATE   TO WS-STATS-DATE
+           MOVE WS-STATS-YEAR    TO WS-RPT-YEAR-O
+           MOVE WS-STATS-MONTH   TO WS-RPT-MONTH-O
+           MOVE WS-STATS-DAY     TO WS-RPT-DAY-O
+           MOVE WS-RPT-DATE-O    TO RPT-DATE-O
+           MOVE S-CONFIRMED  TO CONFIRMED-O
+           MOVE S-DEATHS     TO DEATHS-O
+           MOVE S-RECOVERED  TO RECOVERED-O
+           WRITE PRINT-REC
+           .
