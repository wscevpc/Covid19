@@ -0,0 +1,59 @@
+//COV1902  PROC RESTART=N
+//*--------------------------------------------------------------*
+//* Cataloged procedure for the daily Countries Report (COV1902).
+//* Datasets follow the PROD.COV.* naming already used by the
+//* Covid19 country-master jobs.
+//*
+//* RESTART=Y is supplied (as an override) when re-running after a
+//* prior failed run; it skips CHKPTRST below so COV1902 can read
+//* the earlier run's checkpoints (via CHKPT) before resuming.
+//* RESTART=N, the default, runs CHKPTRST, which clears out any
+//* checkpoints left over from the last normal run -- a COBOL OPEN
+//* OUTPUT against a DISP=MOD data set does not itself truncate
+//* what is already on it, so a normal run has to clear CHKPT
+//* itself before STEP010 opens it.
+//*--------------------------------------------------------------*
+//         IF (&RESTART = 'N') THEN
+//CHKPTRST EXEC PGM=IEFBR14
+//CHKPT    DD   DSN=PROD.COV.CHKPT,DISP=(MOD,DELETE,DELETE),
+//              SPACE=(TRK,(1,1),RLSE)
+//         ENDIF
+//STEP010  EXEC PGM=COV1902
+//COUNTRYS DD   DSN=PROD.COV.COUNTRYS,DISP=SHR
+//*        SORTWK1 is the sort's own work data set for the country
+//*        SORT (SELECT SORT-WORK-FILE ASSIGN TO SORTWK1 in COV1902);
+//*        it is temporary and never referenced after the step ends.
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),DISP=(NEW,DELETE,DELETE)
+//PRTLINE  DD   SYSOUT=*
+//*        SELCARD is a selection card for special runs; a normal
+//*        daily run reports every country, so it is DUMMY here and
+//*        overridden with a real dataset only when a selective run
+//*        is needed.
+//SELCARD  DD   DUMMY
+//*        CSVOUT is a new generation every run (GDG base assumed
+//*        already DEFINEd via IDCAMS) so a daily rerun never
+//*        collides with yesterday's extract the way a fixed name
+//*        under DISP=(NEW,...) would.
+//CSVOUT   DD   DSN=PROD.COV.CSVOUT(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//*        RESTARTP is only supplied (via override) when re-running
+//*        after a prior failed run; a normal daily run is DUMMY.
+//RESTARTP DD   DUMMY
+//*        CHKPT persists across runs: CHKPTRST above empties it
+//*        before a normal run, so COV1902 always starts a normal
+//*        run from an empty checkpoint file; a restart run skips
+//*        CHKPTRST and reads the prior run's checkpoints from it
+//*        first, then appends this run's checkpoints after them.
+//CHKPT    DD   DSN=PROD.COV.CHKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//*        CTLCOUNT is an optional control card from an upstream
+//*        load job; DUMMY here by default and overridden with a
+//*        real data set only on days a control count is supplied,
+//*        matching COV1902's SELECT OPTIONAL for this file.
+//CTLCOUNT DD   DUMMY
+//EXCPTRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//         PEND
