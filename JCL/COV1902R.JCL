@@ -0,0 +1,22 @@
+//COV1902R JOB (ACCTNO),'DAILY COUNTRIES RPT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Daily run of the Countries Report (COV1902).
+//*
+//* STEP020 runs only when STEP010 did not complete with RC=0
+//* (a bad return code from the record-count reconciliation, or
+//* an abend) and drops a completion-status record into
+//* PROD.COV.COV1902R.STATUS for a monitoring job to pick up.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PROC=COV1902
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((0,EQ,STEP010),EVEN)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+COV1902R FAILED - RC FROM STEP010 WAS NOT ZERO
+//SYSUT2   DD   DSN=PROD.COV.COV1902R.STATUS(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
