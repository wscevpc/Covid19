@@ -0,0 +1,22 @@
+      *==============================
+      * DATETIME - FUNCTION CURRENT-DATE breakout, plus an
+      * edited HH:MM:SS time picture.
+      * Caller supplies the field prefix, e.g.
+      *   COPY DATETIME REPLACING ==:TAG:== BY ==WS-CURRENT==.
+      *==============================
+       01  :TAG:-DATE-DATA.
+           03 :TAG:-YEAR            PIC 9(04).
+           03 :TAG:-MONTH           PIC 9(02).
+           03 :TAG:-DAY             PIC 9(02).
+           03 :TAG:-HOURS           PIC 9(02).
+           03 :TAG:-MINUTES         PIC 9(02).
+           03 :TAG:-SECONDS         PIC 9(02).
+           03 :TAG:-HUNDREDTHS      PIC 9(02).
+           03 :TAG:-DIFF-GMT        PIC X(05).
+      *
+       01  :TAG:-TIME-O.
+           03 :TAG:-HOURS-O         PIC 99.
+           03 FILLER                PIC X VALUE ':'.
+           03 :TAG:-MINUTES-O       PIC 99.
+           03 FILLER                PIC X VALUE ':'.
+           03 :TAG:-SECONDS-O       PIC 99.
