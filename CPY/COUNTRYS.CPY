@@ -0,0 +1,12 @@
+      *==============================
+      * COUNTRYS - Country master record layout.
+      * Shared by every program that opens COUNTRYS-FILE.
+      * Caller supplies the 01-level name and field prefix, e.g.
+      *   COPY COUNTRYS REPLACING ==:TAG1:== BY ==COUNTRYS==
+      *                           ==:TAG2:== BY ==C==.
+      *==============================
+       01  :TAG1:-RECORD.
+           03 :TAG2:-CODE          PIC X(02).
+           03 :TAG2:-NAME          PIC X(50).
+           03 :TAG2:-SLUG          PIC X(50).
+           03 :TAG2:-REGION        PIC X(02).
