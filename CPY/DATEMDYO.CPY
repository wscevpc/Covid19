@@ -0,0 +1,13 @@
+      *==============================
+      * DATEMDYO - edited MM/DD/YYYY date picture, built from the
+      * :TAG:-MONTH/DAY/YEAR fields supplied by DATETIME.
+      * Caller supplies the field prefix and the separator, e.g.
+      *   COPY DATEMDYO REPLACING ==:TAG:==  BY ==WS-CURRENT==
+      *                           ==:TAG1:== BY =='/'==.
+      *==============================
+       01  :TAG:-DATE-O.
+           03 :TAG:-MONTH-O         PIC 99.
+           03 FILLER                PIC X VALUE :TAG1:.
+           03 :TAG:-DAY-O           PIC 99.
+           03 FILLER                PIC X VALUE :TAG1:.
+           03 :TAG:-YEAR-O          PIC 9(04).
