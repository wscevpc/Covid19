@@ -0,0 +1,15 @@
+      *==============================
+      * COVSTATS - Daily Covid19 statistics record layout, keyed
+      * by country code plus report date. Shared by every program
+      * that opens COVSTATS-FILE.
+      * Caller supplies the 01-level name and field prefix, e.g.
+      *   COPY COVSTATS REPLACING ==:TAG1:== BY ==COVSTATS==
+      *                           ==:TAG2:== BY ==S==.
+      *==============================
+       01  :TAG1:-RECORD.
+           03 :TAG2:-KEY.
+               05 :TAG2:-CODE        PIC X(02).
+               05 :TAG2:-RPT-DATE    PIC 9(08).
+           03 :TAG2:-CONFIRMED       PIC 9(09) COMP-3.
+           03 :TAG2:-DEATHS          PIC 9(09) COMP-3.
+           03 :TAG2:-RECOVERED       PIC 9(09) COMP-3.
